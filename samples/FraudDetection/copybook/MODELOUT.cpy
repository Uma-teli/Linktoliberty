@@ -0,0 +1,28 @@
+      ******************************************************************
+      *                                                                *
+      *  MODELOUT    -  ALNSCORE MODEL OUTPUT LAYOUT (FRADMLOT)        *
+      *                                                                *
+      *  RESULT HANDED BACK ON ALN_OUTPUT_DATA.  PREDICTION IS THE     *
+      *  MODEL'S CLASS CALL, PROBABILITY() CARRIES THE PER-CLASS       *
+      *  CONFIDENCE -- PROBABILITY(1) IS THE FRAUD-CLASS SCORE,        *
+      *  PROBABILITY(2) THE SUSPICIOUS/UNCERTAIN-CLASS SCORE, AND      *
+      *  PROBABILITY(3) THE LEGITIMATE-CLASS SCORE.  DECISION IS       *
+      *  DERIVED FROM THE FRAUD AND SUSPICIOUS SCORES COMBINED, NOT    *
+      *  PROBABILITY(1) ALONE.                                        *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ADDED DECISION/REASON-CODE SO CALLERS OF  *
+      *                      FRAUDMOD DO NOT HAVE TO RE-DERIVE THEIR   *
+      *                      OWN INTERPRETATION OF THE RAW SCORE.      *
+      *    2026-08-09  DEV   DECISION IS NOW DERIVED FROM THE FULL     *
+      *                      PROBABILITY ARRAY (FRAUD + SUSPICIOUS     *
+      *                      CLASSES COMBINED) INSTEAD OF (1) ALONE.   *
+      ******************************************************************
+       03 PREDICTION           PIC 9(1).
+       03 PROBABILITY          COMP-2 OCCURS 3 TIMES.
+       03 DECISION             PIC X(01).
+           88 DECISION-APPROVE       VALUE 'A'.
+           88 DECISION-REVIEW        VALUE 'R'.
+           88 DECISION-DECLINE       VALUE 'D'.
+       03 REASON-CODE          PIC X(04).
