@@ -0,0 +1,22 @@
+      ******************************************************************
+      *                                                                *
+      *  FRCASEQ     -  FRAUD CASE QUEUE RECORD (TD QUEUE FRDQ)        *
+      *                                                                *
+      *  WRITTEN TO THE FRDQ TRANSIENT DATA QUEUE WHENEVER FRAUDMOD    *
+      *  DOES NOT APPROVE A TRANSACTION OUTRIGHT, SO THE FRAUD DESK    *
+      *  HAS A LIVE WORKLIST INSTEAD OF THE CICS LOG.                  *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      ******************************************************************
+       01 FRCASE-RECORD.
+           02 FRCASE-CARD               PIC 9(9).
+           02 FRCASE-AMOUNT             PIC S9(9)V9(2) COMP-3.
+           02 FRCASE-MERCHANT-NAME      PIC 9(6).
+           02 FRCASE-MERCHANT-CITY      PIC 9(5).
+           02 FRCASE-MERCHANT-STATE     PIC 9(3).
+           02 FRCASE-MCC                PIC 9(4).
+           02 FRCASE-DECISION           PIC X(01).
+           02 FRCASE-REASON-CODE        PIC X(04).
+           02 FRCASE-TIMESTAMP          PIC S9(15) COMP-3.
