@@ -0,0 +1,21 @@
+      ******************************************************************
+      *                                                                *
+      *  FREXCQ      -  FRAUD INPUT EXCEPTION RECORD (TD QUEUE FREQ)   *
+      *                                                                *
+      *  WRITTEN TO THE FREQ TRANSIENT DATA QUEUE WHENEVER FRAUDMOD    *
+      *  REJECTS A TRANSACTION ON EDIT (BAD MCC/ZIP/USEXCHIP) BEFORE   *
+      *  IT EVER REACHES ALNSCORE, SO OPERATIONS CAN SEE WHAT UPSTREAM *
+      *  FEEDS ARE SENDING BAD DATA.                                  *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      ******************************************************************
+       01 FREXC-RECORD.
+           02 FREXC-CARD                PIC 9(9).
+           02 FREXC-USER                PIC 9(9).
+           02 FREXC-MCC                 PIC 9(4).
+           02 FREXC-ZIP                 PIC 9(5).
+           02 FREXC-USEXCHIP            PIC 9(1).
+           02 FREXC-REASON-CODE         PIC X(04).
+           02 FREXC-TIMESTAMP           PIC S9(15) COMP-3.
