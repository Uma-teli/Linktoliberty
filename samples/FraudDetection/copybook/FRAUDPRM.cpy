@@ -0,0 +1,27 @@
+      ******************************************************************
+      *                                                                *
+      *  FRAUDPRM    -  FRAUD DECISION PARAMETER RECORD (FILE FRAUDPRM)*
+      *                                                                *
+      *  ONE SINGLETON ROW, KEYED BY FRAUDPRM-KEY = '1', HOLDING THE   *
+      *  APPROVE/DECLINE CUTOFFS FRAUDMOD APPLIES TO PROBABILITY(1),   *
+      *  THE REASON CODE FRAUDMOD STAMPS ON A DECISION IN EACH OF THE  *
+      *  THREE BANDS, AND THE REVIEW THRESHOLD FRAUDRPT FLAGS HIGH-    *
+      *  RISK ROWS AT -- MAINTAINED ONLINE BY FRAUDPMT SO THESE CAN    *
+      *  CHANGE WITHOUT A RECOMPILE.                                   *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      *    2026-08-09  DEV   CODE REVIEW FIX: ADDED A REASON CODE PER *
+      *                      DECISION BAND SO THE DESK CAN RELABEL AN *
+      *                      APPROVE/REVIEW/DECLINE REASON WITHOUT A  *
+      *                      RECOMPILE, THE SAME AS THE CUTOFFS.      *
+      ******************************************************************
+       01 FRAUDPRM-RECORD.
+           02 FRAUDPRM-KEY              PIC X(01).
+           02 FRAUDPRM-APPROVE-CUTOFF   COMP-2.
+           02 FRAUDPRM-DECLINE-CUTOFF   COMP-2.
+           02 FRAUDPRM-REVIEW-THRESHOLD COMP-2.
+           02 FRAUDPRM-APPROVE-REASON   PIC X(04).
+           02 FRAUDPRM-REVIEW-REASON    PIC X(04).
+           02 FRAUDPRM-DECLINE-REASON   PIC X(04).
