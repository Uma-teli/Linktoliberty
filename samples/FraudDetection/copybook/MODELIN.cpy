@@ -0,0 +1,25 @@
+      ******************************************************************
+      *                                                                *
+      *  MODELIN     -  ALNSCORE MODEL INPUT LAYOUT (FRADMLIN)         *
+      *                                                                *
+      *  ONE TRANSACTION'S WORTH OF FEATURES, IN THE ORDER THE         *
+      *  DEPLOYED FRAUD MODEL EXPECTS THEM ON ALN_INPUT_DATA.          *
+      *  FIELDS ARE THE LABEL-ENCODED CATEGORICAL VALUES PRODUCED BY   *
+      *  THE UPSTREAM FEATURE PIPELINE, NOT RAW MCC/ZIP/CARD NUMBERS.  *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ADDED VELOCITY-COUNT (CARD/USER VELOCITY  *
+      *                      FEATURE FOR THE MODEL).                  *
+      ******************************************************************
+       03 AMOUNT-NUM           PIC S9(9)V9(2) COMP-3.
+       03 MERCHANTXCITY        PIC 9(5).
+       03 MERCHANTXNAME        PIC 9(6).
+       03 MERCHANTXSTATE       PIC 9(3).
+       03 CARD                 PIC 9(9).
+       03 ERRORSX              PIC 9(2).
+       03 USEXCHIP             PIC 9(1).
+       03 MCC                  PIC 9(4).
+       03 USER                 PIC 9(9).
+       03 ZIP                  PIC 9(5).
+       03 VELOCITY-COUNT       PIC 9(4) COMP.
