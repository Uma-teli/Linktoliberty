@@ -0,0 +1,29 @@
+      ******************************************************************
+      *                                                                *
+      *  MODLRT      -  MODEL ROUTING TABLE RECORD (FILE MODLRT)       *
+      *                                                                *
+      *  ONE ROW PER MCC VALUE THAT IS ELIGIBLE FOR CHALLENGER-MODEL   *
+      *  A/B TESTING.  MODLRT-CHALLENGER-PCT OF THE TRAFFIC FOR THAT   *
+      *  MCC (BUCKETED BY CARD) IS ROUTED TO THE CHALLENGER MODEL_ID/  *
+      *  IN_CLASS/OUT_CLASS INSTEAD OF THE PRODUCTION ONE.             *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      *    2026-08-09  DEV   CODE REVIEW FIX: DROPPED THE MCC-LOW/     *
+      *                      MCC-HIGH RANGE BRACKET -- MCC OF FRADMLIN *
+      *                      IS A LABEL-ENCODED CATEGORICAL VALUE (SEE *
+      *                      MODELIN), SO A CONTIGUOUS RANGE OF IT HAS *
+      *                      NO MORE MEANING THAN A SINGLE VALUE DOES. *
+      *                      MODLRT IS NOW KEYED BY THE EXACT MCC.     *
+      ******************************************************************
+       01 MODLRT-RECORD.
+           02 MODLRT-KEY.
+               03 MODLRT-MCC            PIC 9(4).
+           02 MODLRT-CHALLENGER-PCT     PIC 9(3).
+           02 MODLRT-PROD-MODEL-ID      PIC X(36).
+           02 MODLRT-PROD-IN-CLASS      PIC X(16).
+           02 MODLRT-PROD-OUT-CLASS     PIC X(17).
+           02 MODLRT-CHAL-MODEL-ID      PIC X(36).
+           02 MODLRT-CHAL-IN-CLASS      PIC X(16).
+           02 MODLRT-CHAL-OUT-CLASS     PIC X(17).
