@@ -0,0 +1,35 @@
+      ******************************************************************
+      *                                                                *
+      *  FRHISREC    -  FRAUD SCORING HISTORY RECORD (FILE FRHIST)     *
+      *                                                                *
+      *  ONE ROW PER CALL TO ALNSCORE FROM FRAUDMOD -- THE INPUT WE    *
+      *  SENT AND THE OUTPUT WE GOT BACK.  KEYED BY CARD/TIMESTAMP SO  *
+      *  A CHARGEBACK CAN BE RECONCILED AGAINST WHAT THE MODEL SAW.    *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      *    2026-08-09  DEV   CODE REVIEW FIX: FRHIST-TIMESTAMP IS NOW *
+      *                      SIGNED, MATCHING EVERY OTHER ABSTIME     *
+      *                      FIELD IN THE SYSTEM (CUSTVEL, FRCASEQ,   *
+      *                      FREXCQ).  ADDED FRHIST-EDIT-REJECTED SO  *
+      *                      A ROW CAN RECORD THAT A TRANSACTION WAS  *
+      *                      DECLINED ON INPUT EDIT AND NEVER REACHED *
+      *                      ALNSCORE AT ALL.                         *
+      ******************************************************************
+       01 FRHIST-RECORD.
+           02 FRHIST-KEY.
+               03 FRHIST-CARD           PIC 9(9).
+               03 FRHIST-TIMESTAMP      PIC S9(15) COMP-3.
+           02 FRHIST-USER               PIC 9(9).
+           02 FRHIST-MODEL-ID           PIC X(36).
+           02 FRHIST-IN-CLASS           PIC X(16).
+           02 FRHIST-OUT-CLASS          PIC X(17).
+           02 FRHIST-FALLBACK-SW        PIC X(01).
+               88 FRHIST-FALLBACK-USED       VALUE 'Y'.
+               88 FRHIST-MODEL-SCORED        VALUE 'N'.
+               88 FRHIST-EDIT-REJECTED       VALUE 'R'.
+           02 FRHIST-INPUT.
+               COPY MODELIN.
+           02 FRHIST-OUTPUT.
+               COPY MODELOUT.
