@@ -0,0 +1,20 @@
+      ******************************************************************
+      *                                                                *
+      *  CUSTVEL     -  CARD/USER VELOCITY RECORD (FILE CUSTVEL)       *
+      *                                                                *
+      *  ONE ROW PER CARD/USER.  TRACKS HOW MANY TRANSACTIONS HAVE     *
+      *  BEEN SEEN IN THE CURRENT VELOCITY WINDOW SO FRAUDMOD CAN      *
+      *  HAND THE MODEL A BURST-ACTIVITY FEATURE (VELOCITY-COUNT OF    *
+      *  MODELIN) INSTEAD OF SCORING EACH TRANSACTION IN ISOLATION.    *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      ******************************************************************
+       01 CUSTVEL-RECORD.
+           02 CUSTVEL-KEY.
+               03 CUSTVEL-CARD          PIC 9(9).
+               03 CUSTVEL-USER          PIC 9(9).
+           02 CUSTVEL-WINDOW-START      PIC S9(15) COMP-3.
+           02 CUSTVEL-TXN-COUNT         PIC 9(9) COMP.
+           02 CUSTVEL-LAST-TXN-TIME     PIC S9(15) COMP-3.
