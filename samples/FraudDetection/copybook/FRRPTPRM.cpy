@@ -0,0 +1,17 @@
+      ******************************************************************
+      *                                                                *
+      *  FRRPTPRM    -  NIGHTLY REPORT WORK TOTALS (COPY BOOK)         *
+      *                                                                *
+      *  PULLED OUT SO FRAUDRPT'S WORKING-STORAGE STAYS READABLE.      *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      ******************************************************************
+       01 RPT-TOTALS.
+           05 RPT-COUNT-SCORED          PIC 9(9) COMP.
+           05 RPT-COUNT-FLAGGED         PIC 9(9) COMP.
+           05 RPT-AMOUNT-SCORED         PIC S9(11)V9(2) COMP-3 VALUE 0.
+           05 RPT-AMOUNT-FLAGGED        PIC S9(11)V9(2) COMP-3 VALUE 0.
+       01 RPT-BUCKET-TABLE.
+           05 RPT-BUCKET-COUNT OCCURS 10 TIMES PIC 9(9) COMP.
