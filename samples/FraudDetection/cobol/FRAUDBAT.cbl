@@ -0,0 +1,189 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUDBAT.
+       AUTHOR. FRAUD-SYSTEMS-DEVELOPMENT.
+       INSTALLATION. FRAUD-DETECTION.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *  FRAUDBAT   -  OFFLINE BULK SCORING FOR MODEL BACKTESTING      *
+      *                                                                *
+      *  READS A SEQUENTIAL EXTRACT OF TRANSACTIONS IN THE MODELIN     *
+      *  LAYOUT (E.G. A CANDIDATE MODEL'S TRAINING/HOLDOUT SET, OR A   *
+      *  REPLAY OF A PRIOR DAY'S FRHIST TRAFFIC) AND CALLS ALNSCORE    *
+      *  ONCE PER TRANSACTION, WRITING THE INPUT AND THE MODEL'S       *
+      *  PREDICTION/PROBABILITY OUT SIDE BY SIDE SO A NEW MODEL CAN    *
+      *  BE COMPARED AGAINST WHAT PRODUCTION WOULD HAVE DONE, WITHOUT  *
+      *  TOUCHING A LIVE AUTHORIZATION.                                *
+      *                                                                *
+      *  RUNS OUTSIDE CICS, SO ALNSCORE IS REACHED WITH A DIRECT CALL  *
+      *  RATHER THAN THE PUT/LINK/GET CONTAINER SEQUENCE FRAUDMOD USES *
+      *  -- THE PARAMETER ORDER MIRRORS THE CONTAINERS FRAUDMOD PUTS   *
+      *  AND GETS (DEPLOY ID, INPUT CLASS, OUTPUT CLASS, INPUT DATA,   *
+      *  OUTPUT DATA).  THIS ASSUMES ALNSCORE ALSO EXPORTS A CALLABLE  *
+      *  BATCH ENTRY POINT WITH THIS USING ORDER -- CONFIRM THAT WITH  *
+      *  WHOEVER OWNS ALNSCORE BEFORE TRUSTING A BACKTEST RUN, SINCE   *
+      *  A WRONG CALLING CONVENTION WOULD FAIL TO LINK RATHER THAN     *
+      *  PRODUCE A VISIBLY BAD RESULT.                                 *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      *    2026-08-09  DEV   CODE REVIEW FIX: BATIN/BATOUT SWITCHED    *
+      *                      FROM LINE SEQUENTIAL TO PHYSICAL          *
+      *                      SEQUENTIAL -- THESE CARRY PACKED/BINARY   *
+      *                      FIELDS THAT A NEWLINE-DELIMITED READER    *
+      *                      CAN MISREAD AS RECORD BOUNDARIES.         *
+      *    2026-08-09  DEV   CODE REVIEW FIX: BATIN/BATOUT RECORD      *
+      *                      CONTAINS CLAUSES CORRECTED TO MATCH THE   *
+      *                      ACTUAL MODELIN/MODELOUT RECORD LENGTHS.   *
+      *    2026-08-09  DEV   CODE REVIEW FIX: DECISION/REASON-CODE OF  *
+      *                      OFRADMLOT ARE NOW CLEARED BEFORE EACH     *
+      *                      ALNSCORE CALL SO A ROW CANNOT CARRY THE   *
+      *                      PRIOR TRANSACTION'S VALUES FORWARD.       *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BAT-IN-FILE ASSIGN TO BATIN
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATIN-STATUS.
+
+           SELECT BAT-OUT-FILE ASSIGN TO BATOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-BATOUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BAT-IN-FILE
+           RECORD CONTAINS 52 CHARACTERS.
+       01 BAT-IN-RECORD.
+           02 IFRADMLIN.
+           COPY MODELIN.
+
+       FD  BAT-OUT-FILE
+           RECORD CONTAINS 82 CHARACTERS.
+       01 BAT-OUT-RECORD.
+           02 OFRADMLIN.
+           COPY MODELIN.
+           02 OFRADMLOT.
+           COPY MODELOUT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-BATIN-STATUS          PIC X(02).
+       01 WS-BATOUT-STATUS         PIC X(02).
+       01 WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88 WS-EOF                    VALUE 'Y'.
+
+       01 WS-TXN-COUNT             PIC 9(9) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *    ALNSCORE MODEL IDENTITY -- SAME PRODUCTION DEFAULT FRAUDMOD *
+      *    USES WHEN MODLRT DOES NOT ROUTE TO A CHALLENGER.  A         *
+      *    DIFFERENT CANDIDATE CAN BE BACKTESTED BY CHANGING THESE     *
+      *    THREE VALUES AND RERUNNING.                                *
+      *----------------------------------------------------------------*
+       01 MODEL_ID  PIC X(36) VALUE
+                    '3442335c-c694-4e34-b7c9-af26e14cadd6'.
+       01 IN_CLASS  PIC X(16) VALUE 'FraudMLINwrapper'.
+       01 OUT_CLASS PIC X(17) VALUE 'FraudMLOUTwrapper'.
+
+       01 WS-EDIT-COUNT             PIC ZZZ,ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT BAT-IN-FILE.
+           IF WS-BATIN-STATUS NOT = '00'
+               DISPLAY 'FRAUDBAT: OPEN BATIN FAILED, STATUS='
+                       WS-BATIN-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+
+           OPEN OUTPUT BAT-OUT-FILE.
+           IF WS-BATOUT-STATUS NOT = '00'
+               DISPLAY 'FRAUDBAT: OPEN BATOUT FAILED, STATUS='
+                       WS-BATOUT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+
+           IF NOT WS-EOF
+               PERFORM 2100-READ-BATIN THRU 2100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-PROCESS-TRANSACTION                                    *
+      *        SCORE ONE TRANSACTION AND WRITE THE INPUT/OUTPUT PAIR   *
+      *        TO BATOUT FOR OFFLINE COMPARISON AGAINST PRODUCTION.    *
+      *        ALNSCORE'S CALLING CONVENTION ONLY FILLS IN PREDICTION/ *
+      *        PROBABILITY OF OFRADMLOT -- DECISION/REASON-CODE ARE    *
+      *        NOT PART OF ITS CONTRACT (FRAUDMOD DERIVES THOSE ITSELF *
+      *        IN 2500-DERIVE-DECISION), SO THEY ARE CLEARED HERE ON   *
+      *        EVERY ITERATION.  OTHERWISE A ROW WOULD SILENTLY CARRY  *
+      *        THE PRIOR TRANSACTION'S DECISION/REASON-CODE FORWARD.   *
+      *----------------------------------------------------------------*
+       2000-PROCESS-TRANSACTION.
+           ADD 1 TO WS-TXN-COUNT.
+
+           MOVE SPACES TO DECISION OF OFRADMLOT.
+           MOVE SPACES TO REASON-CODE OF OFRADMLOT.
+
+           CALL 'ALNSCORE' USING MODEL_ID, IN_CLASS, OUT_CLASS,
+                   IFRADMLIN, OFRADMLOT.
+
+           MOVE IFRADMLIN TO OFRADMLIN.
+           WRITE BAT-OUT-RECORD.
+           IF WS-BATOUT-STATUS NOT = '00'
+               DISPLAY 'FRAUDBAT: WRITE BATOUT FAILED, STATUS='
+                       WS-BATOUT-STATUS
+           END-IF.
+
+           PERFORM 2100-READ-BATIN THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-READ-BATIN                                             *
+      *----------------------------------------------------------------*
+       2100-READ-BATIN.
+           READ BAT-IN-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8000-WRITE-SUMMARY                                          *
+      *----------------------------------------------------------------*
+       8000-WRITE-SUMMARY.
+           MOVE WS-TXN-COUNT TO WS-EDIT-COUNT.
+           DISPLAY 'FRAUDBAT: TRANSACTIONS SCORED: ' WS-EDIT-COUNT.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9999-TERMINATE                                              *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           IF WS-BATIN-STATUS = '00'
+               CLOSE BAT-IN-FILE
+           END-IF.
+           IF WS-BATOUT-STATUS = '00'
+               CLOSE BAT-OUT-FILE
+           END-IF.
+       9999-EXIT.
+           EXIT.
