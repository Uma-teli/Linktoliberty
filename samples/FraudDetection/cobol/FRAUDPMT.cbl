@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUDPMT.
+       AUTHOR. FRAUD-SYSTEMS-DEVELOPMENT.
+       INSTALLATION. FRAUD-DETECTION.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *  FRAUDPMT   -  ONLINE MAINTENANCE FOR THE FRAUDPRM PARAMETER   *
+      *                RECORD                                          *
+      *                                                                *
+      *  A PSEUDO-CONVERSATIONAL COMMAREA-DRIVEN TRANSACTION THAT      *
+      *  LETS AN OPERATOR INQUIRE ON OR UPDATE THE APPROVE/DECLINE/    *
+      *  REVIEW CUTOFFS AND PER-BAND REASON CODES FRAUDMOD AND         *
+      *  FRAUDRPT READ FROM FRAUDPRM, WITHOUT A RECOMPILE.  PMT-ACTION *
+      *  SELECTS INQUIRE OR UPDATE; ON UPDATE THE NEW CUTOFFS ARE      *
+      *  RANGE-CHECKED (0 THROUGH 1, AND APPROVE-CUTOFF BELOW DECLINE- *
+      *  CUTOFF) AND THE REASON CODES ARE CHECKED FOR PRESENCE BEFORE  *
+      *  THE FRAUDPRM ROW IS REWRITTEN.                                *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      *    2026-08-09  DEV   CODE REVIEW FIXES: A REWRITE/WRITE        *
+      *                      FAILURE ON UPDATE NOW RETURNS A DISTINCT  *
+      *                      PMT-IO-ERROR CODE INSTEAD OF BEING        *
+      *                      MISREPORTED AS PMT-NOT-FOUND; PMT-REVIEW- *
+      *                      THRESHOLD IS NOW RANGE-CHECKED AGAINST    *
+      *                      THE APPROVE/DECLINE BAND.                 *
+      *    2026-08-09  DEV   CODE REVIEW FIX: THE COMMAREA AND FRAUDPRM*
+      *                      ROW NOW ALSO CARRY THE APPROVE/REVIEW/    *
+      *                      DECLINE REASON CODE FOR EACH BAND, WHICH  *
+      *                      FRAUDMOD STAMPS ON A DECISION INSTEAD OF  *
+      *                      A COMPILED LITERAL.  A BLANK REASON CODE  *
+      *                      ON UPDATE IS REJECTED THE SAME AS AN      *
+      *                      INVALID CUTOFF.                           *
+      ******************************************************************
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       01 WS-RESP                  PIC S9(8) COMP.
+       01 WS-RESP2                 PIC S9(8) COMP.
+       01 WS-FRAUDPRM-KEY          PIC X(01) VALUE '1'.
+
+       COPY FRAUDPRM.
+
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           02 PMT-ACTION            PIC X(01).
+               88 PMT-INQUIRE            VALUE 'I'.
+               88 PMT-UPDATE             VALUE 'U'.
+           02 PMT-APPROVE-CUTOFF    COMP-2.
+           02 PMT-DECLINE-CUTOFF    COMP-2.
+           02 PMT-REVIEW-THRESHOLD  COMP-2.
+           02 PMT-APPROVE-REASON    PIC X(04).
+           02 PMT-REVIEW-REASON     PIC X(04).
+           02 PMT-DECLINE-REASON    PIC X(04).
+           02 PMT-RETURN-CODE       PIC X(01).
+               88 PMT-OK                 VALUE '0'.
+               88 PMT-NOT-FOUND          VALUE '1'.
+               88 PMT-INVALID-CUTOFFS    VALUE '2'.
+               88 PMT-IO-ERROR           VALUE '3'.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           IF PMT-UPDATE
+               PERFORM 2000-UPDATE-PARAMETERS THRU 2000-EXIT
+           ELSE
+               PERFORM 1000-INQUIRE-PARAMETERS THRU 1000-EXIT
+           END-IF.
+           EXEC CICS RETURN END-EXEC.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-INQUIRE-PARAMETERS                                     *
+      *----------------------------------------------------------------*
+       1000-INQUIRE-PARAMETERS.
+           MOVE WS-FRAUDPRM-KEY TO FRAUDPRM-KEY.
+           EXEC CICS READ FILE('FRAUDPRM')
+               INTO(FRAUDPRM-RECORD)
+               RIDFLD(FRAUDPRM-KEY)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE FRAUDPRM-APPROVE-CUTOFF   TO PMT-APPROVE-CUTOFF
+               MOVE FRAUDPRM-DECLINE-CUTOFF   TO PMT-DECLINE-CUTOFF
+               MOVE FRAUDPRM-REVIEW-THRESHOLD TO PMT-REVIEW-THRESHOLD
+               MOVE FRAUDPRM-APPROVE-REASON   TO PMT-APPROVE-REASON
+               MOVE FRAUDPRM-REVIEW-REASON    TO PMT-REVIEW-REASON
+               MOVE FRAUDPRM-DECLINE-REASON   TO PMT-DECLINE-REASON
+               SET PMT-OK TO TRUE
+           ELSE
+               SET PMT-NOT-FOUND TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-UPDATE-PARAMETERS                                      *
+      *        REJECT NONSENSICAL CUTOFFS BEFORE THEY EVER REACH       *
+      *        FRAUDPRM -- FRAUDMOD TRUSTS WHATEVER IS IN THIS FILE.   *
+      *        PMT-REVIEW-THRESHOLD IS TIED TO THE SAME APPROVE/       *
+      *        DECLINE BAND FRAUDMOD DECIDES ON, SO THE NIGHTLY        *
+      *        REPORT'S "HIGH RISK" LINE NEVER DRIFTS FROM WHAT LIVE   *
+      *        AUTHORIZATIONS ARE ACTUALLY REVIEWING OR DECLINING.     *
+      *----------------------------------------------------------------*
+       2000-UPDATE-PARAMETERS.
+           IF PMT-APPROVE-CUTOFF < 0
+               OR PMT-APPROVE-CUTOFF > 1
+               OR PMT-DECLINE-CUTOFF < 0
+               OR PMT-DECLINE-CUTOFF > 1
+               OR PMT-REVIEW-THRESHOLD < 0
+               OR PMT-REVIEW-THRESHOLD > 1
+               OR PMT-APPROVE-CUTOFF NOT < PMT-DECLINE-CUTOFF
+               OR PMT-REVIEW-THRESHOLD < PMT-APPROVE-CUTOFF
+               OR PMT-REVIEW-THRESHOLD > PMT-DECLINE-CUTOFF
+               OR PMT-APPROVE-REASON = SPACES
+               OR PMT-REVIEW-REASON  = SPACES
+               OR PMT-DECLINE-REASON = SPACES
+               SET PMT-INVALID-CUTOFFS TO TRUE
+               GO TO 2000-EXIT
+           END-IF.
+
+           MOVE WS-FRAUDPRM-KEY TO FRAUDPRM-KEY.
+           MOVE PMT-APPROVE-CUTOFF   TO FRAUDPRM-APPROVE-CUTOFF.
+           MOVE PMT-DECLINE-CUTOFF   TO FRAUDPRM-DECLINE-CUTOFF.
+           MOVE PMT-REVIEW-THRESHOLD TO FRAUDPRM-REVIEW-THRESHOLD.
+           MOVE PMT-APPROVE-REASON   TO FRAUDPRM-APPROVE-REASON.
+           MOVE PMT-REVIEW-REASON    TO FRAUDPRM-REVIEW-REASON.
+           MOVE PMT-DECLINE-REASON   TO FRAUDPRM-DECLINE-REASON.
+
+           EXEC CICS READ FILE('FRAUDPRM')
+               INTO(FRAUDPRM-RECORD)
+               RIDFLD(FRAUDPRM-KEY)
+               UPDATE
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE PMT-APPROVE-CUTOFF   TO FRAUDPRM-APPROVE-CUTOFF
+               MOVE PMT-DECLINE-CUTOFF   TO FRAUDPRM-DECLINE-CUTOFF
+               MOVE PMT-REVIEW-THRESHOLD TO FRAUDPRM-REVIEW-THRESHOLD
+               MOVE PMT-APPROVE-REASON   TO FRAUDPRM-APPROVE-REASON
+               MOVE PMT-REVIEW-REASON    TO FRAUDPRM-REVIEW-REASON
+               MOVE PMT-DECLINE-REASON   TO FRAUDPRM-DECLINE-REASON
+               EXEC CICS REWRITE FILE('FRAUDPRM')
+                   FROM(FRAUDPRM-RECORD)
+                   RESP(WS-RESP) RESP2(WS-RESP2)
+                   END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   SET PMT-OK TO TRUE
+               ELSE
+                   SET PMT-IO-ERROR TO TRUE
+               END-IF
+           ELSE
+               EXEC CICS WRITE FILE('FRAUDPRM')
+                   FROM(FRAUDPRM-RECORD)
+                   RIDFLD(FRAUDPRM-KEY)
+                   KEYLENGTH(LENGTH OF FRAUDPRM-KEY)
+                   RESP(WS-RESP) RESP2(WS-RESP2)
+                   END-EXEC
+               IF WS-RESP = DFHRESP(NORMAL)
+                   SET PMT-OK TO TRUE
+               ELSE
+                   SET PMT-IO-ERROR TO TRUE
+               END-IF
+           END-IF.
+       2000-EXIT.
+           EXIT.
