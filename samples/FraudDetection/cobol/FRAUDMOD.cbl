@@ -1,5 +1,90 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FRAUDMOD.
+      ******************************************************************
+      *                                                                *
+      *  FRAUDMOD  -  REAL-TIME FRAUD SCORING                         *
+      *                                                                *
+      *  BUILDS FRADMLIN FROM THE CALLER'S COMMAREA, LINKS TO          *
+      *  ALNSCORE TO GET A MODEL PREDICTION/PROBABILITY, AND HANDS     *
+      *  THE RESULT (FRADMLOT) BACK TO THE CALLER.                     *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   EVERY CALL IS NOW ARCHIVED TO THE FRHIST  *
+      *                      HISTORY FILE (KEYED BY CARD/TIMESTAMP)    *
+      *                      SO SCORING RESULTS CAN BE RECONCILED      *
+      *                      AGAINST CHARGEBACKS LATER.                *
+      *    2026-08-09  DEV   MODEL_ID/IN_CLASS/OUT_CLASS ARE NOW A     *
+      *                      ROUTABLE DEFAULT -- MODLRT IS CONSULTED   *
+      *                      TO A/B A CHALLENGER MODEL AGAINST A       *
+      *                      PERCENTAGE OF TRAFFIC BY MCC RANGE.       *
+      *    2026-08-09  DEV   ADDED RESP/RESP2 CHECKING TO EVERY EXEC   *
+      *                      CICS CALL AROUND ALNSCORE, WITH A RULE-   *
+      *                      BASED FALLBACK SCORE WHEN IT IS UNAVAIL-  *
+      *                      ABLE SO AUTHORIZATIONS DO NOT FAIL OPEN.  *
+      *    2026-08-09  DEV   FRADMLOT NOW CARRIES A DECISION/REASON-   *
+      *                      CODE DERIVED FROM THE FULL PROBABILITY    *
+      *                      ARRAY SO CALLERS DO NOT HAVE TO RE-       *
+      *                      INTERPRET PREDICTION/PROBABILITY THEM-    *
+      *                      SELVES.                                   *
+      *    2026-08-09  DEV   ANYTHING OTHER THAN DECISION-APPROVE NOW  *
+      *                      OPENS A CASE ON THE FRDQ REVIEW QUEUE.    *
+      *    2026-08-09  DEV   ADDED A CARD/USER VELOCITY LOOKUP AGAINST *
+      *                      CUSTVEL AND PASS THE COUNT TO ALNSCORE AS *
+      *                      VELOCITY-COUNT OF MODELIN.                *
+      *    2026-08-09  DEV   MCC/ZIP/USEXCHIP ARE NOW EDITED BEFORE    *
+      *                      ALNSCORE IS INVOKED -- BAD VALUES ARE     *
+      *                      DECLINED AND ROUTED TO THE FREQ EXCEPTION *
+      *                      QUEUE INSTEAD OF BEING SCORED.            *
+      *    2026-08-09  DEV   APPROVE/DECLINE CUTOFFS ARE NOW READ FROM *
+      *                      THE FRAUDPRM PARAMETER FILE (MAINTAINED   *
+      *                      ONLINE BY FRAUDPMT) INSTEAD OF BEING      *
+      *                      HARDCODED.  THE COMPILED VALUES REMAIN AS *
+      *                      A FALLBACK IF FRAUDPRM CANNOT BE READ.    *
+      *    2026-08-09  DEV   CODE REVIEW FIXES: CUSTVEL IS NOW READ    *
+      *                      UPDATE BEFORE ITS REWRITE, WITH THE       *
+      *                      REWRITE RESP CHECKED; MODLRT IS READ      *
+      *                      DIRECTLY FOR AN EXACT MCC MATCH BEFORE    *
+      *                      FALLING BACK TO STARTBR/READPREV; THE     *
+      *                      ALNSCORE FALLBACK RULE NOW PINS           *
+      *                      PROBABILITY(1) INSIDE THE APPROVE/        *
+      *                      DECLINE BAND SO AN OUTAGE ALWAYS ROUTES   *
+      *                      TO REVIEW INSTEAD OF SOMETIMES AUTO-      *
+      *                      APPROVING; AND THE DECISION IS NOW        *
+      *                      DERIVED FROM THE FRAUD AND SUSPICIOUS     *
+      *                      PROBABILITIES COMBINED, WITH A SANITY     *
+      *                      CHECK THAT ALL THREE CLASS PROBABILITIES  *
+      *                      ROUGHLY SUM TO 1.                         *
+      *    2026-08-09  DEV   CODE REVIEW FIX: MCC/ZIP OF FRADMLIN ARE  *
+      *                      LABEL-ENCODED FEATURE VALUES, NOT REAL    *
+      *                      MCC/ZIP CODES -- 1300-EDIT-INPUT-DATA NO  *
+      *                      LONGER VALIDATES THEM AGAINST A REAL-     *
+      *                      WORLD REFERENCE TABLE/RANGE, ONLY CHECKS  *
+      *                      FOR AN UNPOPULATED (ZERO) FIELD.  THE     *
+      *                      USEXCHIP 0/1 DOMAIN CHECK IS DROPPED FOR  *
+      *                      THE SAME REASON.                         *
+      *    2026-08-09  DEV   CODE REVIEW FIX: THE NEW-CUSTOMER WRITE   *
+      *                      TO CUSTVEL NOW CHECKS AND DISPLAYS ON A   *
+      *                      NON-NORMAL RESP, THE SAME AS EVERY OTHER  *
+      *                      FILE/QUEUE WRITE IN THIS PROGRAM.         *
+      *    2026-08-09  DEV   CODE REVIEW FIXES: MODLRT ROUTING IS NOW  *
+      *                      KEYED ON THE EXACT MCC INSTEAD OF A MCC-  *
+      *                      LOW/MCC-HIGH RANGE, CONSISTENT WITH MCC   *
+      *                      BEING A LABEL-ENCODED VALUE ELSEWHERE IN  *
+      *                      THIS PROGRAM; USEXCHIP IS NOW EDITED THE  *
+      *                      SAME "UNPOPULATED" WAY AS MCC/ZIP; ASKTIME*
+      *                      NOW CHECKS RESP LIKE EVERY OTHER EXEC     *
+      *                      CICS CALL; WS-VELOCITY-WINDOW WAS         *
+      *                      CORRECTED FROM A 5-HOUR TO A 30-MINUTE    *
+      *                      WINDOW (IT WAS OFF BY A FACTOR OF 10);    *
+      *                      DECISION REASON CODES FOR THE APPROVE/    *
+      *                      REVIEW/DECLINE BANDS ARE NOW READ FROM    *
+      *                      FRAUDPRM INSTEAD OF BEING HARDCODED; AND  *
+      *                      AN EDIT-REJECTED TRANSACTION NOW GETS AN  *
+      *                      FRHIST ROW (FLAGGED FRHIST-EDIT-REJECTED) *
+      *                      SO IT SHOWS UP IN A CHARGEBACK LOOKUP     *
+      *                      ALONGSIDE EVERY OTHER DECLINE.            *
+      ******************************************************************
        DATA DIVISION.
        WORKING-STORAGE SECTION.
 
@@ -9,6 +94,104 @@
        01 IN_CLASS  PIC X(16) VALUE 'FraudMLINwrapper'.
        01 OUT_CLASS PIC X(17) VALUE 'FraudMLOUTwrapper'.
 
+      *----------------------------------------------------------------*
+      *    HISTORY FILE WORK AREA                                      *
+      *----------------------------------------------------------------*
+       01 WS-ABSTIME               PIC S9(15) COMP-3.
+
+       COPY FRHISREC.
+
+      *----------------------------------------------------------------*
+      *    CICS RESPONSE CODES (SHARED BY ALL EXEC CICS CALLS)          *
+      *----------------------------------------------------------------*
+       01 WS-RESP                  PIC S9(8) COMP.
+       01 WS-RESP2                 PIC S9(8) COMP.
+
+      *----------------------------------------------------------------*
+      *    ALNSCORE FALLBACK SCORING WORK AREA                         *
+      *        THE FALLBACK RULE NEVER AUTO-APPROVES OR AUTO-DECLINES  *
+      *        -- IT PLACES PROBABILITY(1) SOMEWHERE INSIDE THE OPEN   *
+      *        INTERVAL BETWEEN WS-APPROVE-CUTOFF AND WS-DECLINE-      *
+      *        CUTOFF SO 2500-DERIVE-DECISION ALWAYS COMES BACK        *
+      *        REVIEW WHEN ALNSCORE COULDN'T BE REACHED, LEANING       *
+      *        TOWARD THE DECLINE SIDE OF THE BAND FOR THE RISKIER     *
+      *        PATTERN AND THE APPROVE SIDE FOR THE ORDINARY ONE.      *
+      *----------------------------------------------------------------*
+       01 WS-SCORE-SW              PIC X(01).
+           88 WS-SCORE-FROM-MODEL       VALUE 'M'.
+           88 WS-SCORE-FALLBACK         VALUE 'F'.
+       01 WS-FALLBACK-AMT-LIMIT    PIC S9(9)V9(2) COMP-3 VALUE 500.00.
+       01 WS-FALLBACK-BAND-WIDTH   COMP-2.
+       01 WS-FALLBACK-HIGH-PROB    COMP-2.
+       01 WS-FALLBACK-LOW-PROB     COMP-2.
+
+      *----------------------------------------------------------------*
+      *    DECISION CUTOFFS AND REASON CODES -- OVERLAID FROM FRAUDPRM *
+      *    IN 1050-READ-PARAMETERS WHEN THAT FILE IS AVAILABLE.  THE   *
+      *    LITERALS BELOW ARE THE COMPILE-TIME FALLBACK IF FRAUDPRM    *
+      *    CANNOT BE READ.                                             *
+      *----------------------------------------------------------------*
+       01 WS-APPROVE-CUTOFF        COMP-2 VALUE 0.30.
+       01 WS-DECLINE-CUTOFF        COMP-2 VALUE 0.80.
+       01 WS-APPROVE-REASON        PIC X(04) VALUE 'AP00'.
+       01 WS-REVIEW-REASON         PIC X(04) VALUE 'RV00'.
+       01 WS-DECLINE-REASON        PIC X(04) VALUE 'DC00'.
+
+      *----------------------------------------------------------------*
+      *    DECISION-DERIVATION WORK AREA                               *
+      *        WS-FRAUD-RISK COMBINES THE FRAUD-CLASS AND SUSPICIOUS-  *
+      *        CLASS PROBABILITIES SO THE CUTOFFS ARE APPLIED TO THE   *
+      *        FULL PROBABILITY ARRAY, NOT PROBABILITY(1) ALONE.       *
+      *        WS-PROB-SUM SANITY-CHECKS THAT THE THREE CLASS          *
+      *        PROBABILITIES ALNSCORE RETURNED ROUGHLY ADD TO 1 --     *
+      *        A MODEL OUTPUT THAT DOESN'T IS TREATED AS SUSPECT AND   *
+      *        FORCED TO REVIEW RATHER THAN TRUSTED AT FACE VALUE.     *
+      *----------------------------------------------------------------*
+       01 WS-FRAUD-RISK            COMP-2.
+       01 WS-PROB-SUM              COMP-2.
+       01 WS-PROB-SUM-LOW          COMP-2 VALUE 0.95.
+       01 WS-PROB-SUM-HIGH         COMP-2 VALUE 1.05.
+
+       01 WS-FRAUDPRM-KEY          PIC X(01) VALUE '1'.
+
+       COPY FRAUDPRM.
+
+      *----------------------------------------------------------------*
+      *    MODEL ROUTING (CHALLENGER A/B) WORK AREA                    *
+      *----------------------------------------------------------------*
+       01 WS-CARD-BUCKET-QUOT      PIC 9(9) COMP.
+       01 WS-CARD-BUCKET           PIC 9(3) COMP.
+
+       COPY MODLRT.
+
+       COPY FRCASEQ.
+
+      *----------------------------------------------------------------*
+      *    CARD/USER VELOCITY WORK AREA                                *
+      *        WS-VELOCITY-WINDOW IS IN THE SAME UNITS AS ABSTIME      *
+      *        (HUNDREDTHS OF A SECOND) -- 180000 IS 30 MINUTES.       *
+      *----------------------------------------------------------------*
+       01 WS-VELOCITY-WINDOW       PIC S9(15) COMP-3 VALUE 180000.
+       01 WS-VELOCITY-ELAPSED      PIC S9(15) COMP-3.
+
+       COPY CUSTVEL.
+
+      *----------------------------------------------------------------*
+      *    INPUT EDIT WORK AREA                                        *
+      *        MCC, ZIP AND USEXCHIP OF FRADMLIN ARE THE LABEL-ENCODED *
+      *        CATEGORICAL VALUES THE FEATURE PIPELINE PRODUCES (SEE   *
+      *        MODELIN), NOT RAW MCC/ZIP/CHIP-INDICATOR VALUES, SO     *
+      *        THEY CANNOT BE RANGE- OR TABLE-CHECKED AGAINST REAL-    *
+      *        WORLD MCC/ZIP DOMAINS -- ALL THIS CAN CATCH IS A FIELD  *
+      *        THE UPSTREAM FEED NEVER POPULATED.                      *
+      *----------------------------------------------------------------*
+       01 WS-EDIT-SW               PIC X(01).
+           88 WS-EDIT-VALID             VALUE 'Y'.
+           88 WS-EDIT-FAILED             VALUE 'N'.
+       01 WS-EDIT-REASON           PIC X(04).
+
+       COPY FREXCQ.
+
        LINKAGE SECTION.
        01 DFHCOMMAREA.
            02 FRADMLIN.
@@ -17,59 +200,456 @@
            COPY MODELOUT.
 
        PROCEDURE DIVISION.
-      *      MOVE 2.814210  TO AMOUNT_NUM.
-      *      MOVE 1         TO CARD.
-      *      MOVE 0         TO ERRORSX.
-      *      MOVE 75        TO MCC.
-      *      MOVE 486       TO MERCHANTXCITY.
-      *      MOVE 25679     TO MERCHANTXNAME.
-      *      MOVE 64        TO MERCHANTXSTATE.
-      *      MOVE 2         TO USEXCHIP.
-      *      MOVE 1         TO USER. 
-      *      MOVE 99        TO ZIP.
-
-            DISPLAY 'AMOUNT         :' AMOUNT-NUM.
-            DISPLAY 'MERCHANT CITY  :' MERCHANTXCITY.
-            DISPLAY 'MERCHANT NAME  :' MERCHANTXNAME.
-            DISPLAY 'MERCHANT STATE :' MERCHANTXSTATE.
-            DISPLAY 'card           :' CARD.
-            DISPLAY 'ERROSX           :' ERRORSX.
-            DISPLAY 'USEXCHIP           :' USEXCHIP.
-            DISPLAY 'MCC           :' MCC.
-
-            EXEC CICS PUT CONTAINER('ALN_DEPLOY_ID') CHANNEL('CHAN')
+
+       0000-MAINLINE.
+           PERFORM 1000-DISPLAY-INPUT-DATA THRU 1000-EXIT.
+           PERFORM 1050-READ-PARAMETERS THRU 1050-EXIT.
+           PERFORM 1100-DETERMINE-MODEL-ROUTE THRU 1100-EXIT.
+           PERFORM 1200-LOOKUP-VELOCITY THRU 1200-EXIT.
+           PERFORM 1300-EDIT-INPUT-DATA THRU 1300-EXIT.
+           IF WS-EDIT-FAILED
+               PERFORM 1400-REJECT-INPUT-DATA THRU 1400-EXIT
+               PERFORM 3000-WRITE-HISTORY-RECORD THRU 3000-EXIT
+           ELSE
+               PERFORM 2000-INVOKE-ALNSCORE THRU 2000-EXIT
+               PERFORM 2500-DERIVE-DECISION THRU 2500-EXIT
+               PERFORM 2600-OPEN-FRAUD-CASE THRU 2600-EXIT
+               PERFORM 3000-WRITE-HISTORY-RECORD THRU 3000-EXIT
+           END-IF.
+           EXEC CICS RETURN END-EXEC.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-DISPLAY-INPUT-DATA                                     *
+      *----------------------------------------------------------------*
+       1000-DISPLAY-INPUT-DATA.
+           DISPLAY 'AMOUNT         :' AMOUNT-NUM OF FRADMLIN.
+           DISPLAY 'MERCHANT CITY  :' MERCHANTXCITY OF FRADMLIN.
+           DISPLAY 'MERCHANT NAME  :' MERCHANTXNAME OF FRADMLIN.
+           DISPLAY 'MERCHANT STATE :' MERCHANTXSTATE OF FRADMLIN.
+           DISPLAY 'card           :' CARD OF FRADMLIN.
+           DISPLAY 'ERROSX           :' ERRORSX OF FRADMLIN.
+           DISPLAY 'USEXCHIP           :' USEXCHIP OF FRADMLIN.
+           DISPLAY 'MCC           :' MCC OF FRADMLIN.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1050-READ-PARAMETERS                                        *
+      *        PICK UP THE CURRENT APPROVE/DECLINE CUTOFFS AND THE     *
+      *        PER-BAND REASON CODES FROM FRAUDPRM.  IF THE FILE OR    *
+      *        THE SINGLETON ROW ISN'T THERE, THE COMPILED WS-         *
+      *        APPROVE-CUTOFF/WS-DECLINE-CUTOFF/WS-*-REASON LITERALS   *
+      *        ARE LEFT ALONE.                                         *
+      *----------------------------------------------------------------*
+       1050-READ-PARAMETERS.
+           MOVE WS-FRAUDPRM-KEY TO FRAUDPRM-KEY.
+           EXEC CICS READ FILE('FRAUDPRM')
+               INTO(FRAUDPRM-RECORD)
+               RIDFLD(FRAUDPRM-KEY)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE FRAUDPRM-APPROVE-CUTOFF TO WS-APPROVE-CUTOFF
+               MOVE FRAUDPRM-DECLINE-CUTOFF TO WS-DECLINE-CUTOFF
+               MOVE FRAUDPRM-APPROVE-REASON TO WS-APPROVE-REASON
+               MOVE FRAUDPRM-REVIEW-REASON  TO WS-REVIEW-REASON
+               MOVE FRAUDPRM-DECLINE-REASON TO WS-DECLINE-REASON
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1100-DETERMINE-MODEL-ROUTE                                  *
+      *        MODEL_ID/IN_CLASS/OUT_CLASS ABOVE ARE THE PRODUCTION    *
+      *        DEFAULT.  MCC OF FRADMLIN IS A LABEL-ENCODED CATEGORICAL*
+      *        VALUE (SEE MODELIN), NOT AN ORDERED REAL-WORLD MCC, SO  *
+      *        MODLRT IS KEYED ON THE EXACT MCC RATHER THAN A RANGE -- *
+      *        A ROW EITHER EXISTS FOR THIS MCC OR IT DOESN'T, THERE   *
+      *        IS NO "BRACKET" FOR AN MCC TO FALL BETWEEN.  IF A ROW   *
+      *        EXISTS, BUCKET THE CARD (CARD MOD 100) AGAINST          *
+      *        MODLRT-CHALLENGER-PCT AND ROUTE THAT SLICE OF TRAFFIC   *
+      *        TO THE CHALLENGER MODEL.                                *
+      *----------------------------------------------------------------*
+       1100-DETERMINE-MODEL-ROUTE.
+           MOVE MCC OF FRADMLIN TO MODLRT-MCC.
+           EXEC CICS READ FILE('MODLRT')
+               INTO(MODLRT-RECORD)
+               RIDFLD(MODLRT-KEY)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               DIVIDE CARD OF FRADMLIN BY 100
+                   GIVING WS-CARD-BUCKET-QUOT
+                   REMAINDER WS-CARD-BUCKET
+               IF WS-CARD-BUCKET < MODLRT-CHALLENGER-PCT
+                   MOVE MODLRT-CHAL-MODEL-ID  TO MODEL_ID
+                   MOVE MODLRT-CHAL-IN-CLASS  TO IN_CLASS
+                   MOVE MODLRT-CHAL-OUT-CLASS TO OUT_CLASS
+               ELSE
+                   MOVE MODLRT-PROD-MODEL-ID  TO MODEL_ID
+                   MOVE MODLRT-PROD-IN-CLASS  TO IN_CLASS
+                   MOVE MODLRT-PROD-OUT-CLASS TO OUT_CLASS
+               END-IF
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1200-LOOKUP-VELOCITY                                        *
+      *        LOOK UP HOW MANY TRANSACTIONS THIS CARD/USER HAS HAD IN *
+      *        THE CURRENT WINDOW AND PASS THE COUNT TO ALNSCORE AS AN *
+      *        EXTRA INPUT FEATURE.  THE ASKTIME CALL HERE STAMPS THE  *
+      *        WHOLE TRANSACTION (CASE RECORD AND HISTORY RECORD BOTH  *
+      *        REUSE WS-ABSTIME).                                      *
+      *----------------------------------------------------------------*
+       1200-LOOKUP-VELOCITY.
+           EXEC CICS ASKTIME ABSTIME(WS-ABSTIME)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'ASKTIME FAILED - RESP=' WS-RESP
+                       ' RESP2=' WS-RESP2
+           END-IF.
+           MOVE CARD OF FRADMLIN TO CUSTVEL-CARD.
+           MOVE USER OF FRADMLIN TO CUSTVEL-USER.
+
+           EXEC CICS READ FILE('CUSTVEL')
+               INTO(CUSTVEL-RECORD)
+               RIDFLD(CUSTVEL-KEY)
+               UPDATE
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP = DFHRESP(NORMAL)
+               COMPUTE WS-VELOCITY-ELAPSED =
+                   WS-ABSTIME - CUSTVEL-WINDOW-START
+               IF WS-VELOCITY-ELAPSED > WS-VELOCITY-WINDOW
+                   MOVE WS-ABSTIME TO CUSTVEL-WINDOW-START
+                   MOVE 1 TO CUSTVEL-TXN-COUNT
+               ELSE
+                   ADD 1 TO CUSTVEL-TXN-COUNT
+               END-IF
+               MOVE WS-ABSTIME TO CUSTVEL-LAST-TXN-TIME
+               MOVE CUSTVEL-TXN-COUNT TO VELOCITY-COUNT OF FRADMLIN
+               EXEC CICS REWRITE FILE('CUSTVEL')
+                   FROM(CUSTVEL-RECORD)
+                   RESP(WS-RESP) RESP2(WS-RESP2)
+                   END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   DISPLAY 'CUSTVEL REWRITE FAILED - RESP=' WS-RESP
+                           ' RESP2=' WS-RESP2
+               END-IF
+           ELSE
+               MOVE WS-ABSTIME TO CUSTVEL-WINDOW-START
+               MOVE WS-ABSTIME TO CUSTVEL-LAST-TXN-TIME
+               MOVE 1 TO CUSTVEL-TXN-COUNT
+               MOVE 1 TO VELOCITY-COUNT OF FRADMLIN
+               EXEC CICS WRITE FILE('CUSTVEL')
+                   FROM(CUSTVEL-RECORD)
+                   RIDFLD(CUSTVEL-KEY)
+                   KEYLENGTH(LENGTH OF CUSTVEL-KEY)
+                   RESP(WS-RESP) RESP2(WS-RESP2)
+                   END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   DISPLAY 'CUSTVEL WRITE FAILED - RESP=' WS-RESP
+                           ' RESP2=' WS-RESP2
+               END-IF
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1300-EDIT-INPUT-DATA                                        *
+      *        MCC, ZIP AND USEXCHIP DRIVE MODEL ROUTING AND THE       *
+      *        FALLBACK RULE ABOVE, SO A GARBLED VALUE HAS TO BE       *
+      *        CAUGHT HERE RATHER THAN LET ALNSCORE SCORE NONSENSE.    *
+      *        THESE ARE LABEL-ENCODED FEATURE VALUES, NOT REAL MCC/   *
+      *        ZIP/CHIP CODES (SEE MODELIN), SO THE ONLY THING WORTH   *
+      *        CHECKING HERE IS WHETHER THE UPSTREAM FEED LEFT THE     *
+      *        FIELD ZERO/UNPOPULATED -- THE REAL ENCODED DOMAIN FOR   *
+      *        EACH FIELD HAS TO COME FROM THE FEATURE PIPELINE BEFORE *
+      *        THIS CAN VALIDATE ANYTHING MORE SPECIFIC THAN THAT.     *
+      *----------------------------------------------------------------*
+       1300-EDIT-INPUT-DATA.
+           SET WS-EDIT-VALID TO TRUE.
+           MOVE SPACES TO WS-EDIT-REASON.
+
+           IF MCC OF FRADMLIN = ZERO
+               SET WS-EDIT-FAILED TO TRUE
+               MOVE 'ED01' TO WS-EDIT-REASON
+           ELSE
+               IF ZIP OF FRADMLIN = ZERO
+                   SET WS-EDIT-FAILED TO TRUE
+                   MOVE 'ED02' TO WS-EDIT-REASON
+               ELSE
+                   IF USEXCHIP OF FRADMLIN = ZERO
+                       SET WS-EDIT-FAILED TO TRUE
+                       MOVE 'ED03' TO WS-EDIT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+       1300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1400-REJECT-INPUT-DATA                                      *
+      *        BAD INPUT NEVER REACHES ALNSCORE -- DECLINE IT AND LOG  *
+      *        IT TO THE FREQ EXCEPTION QUEUE.  0000-MAINLINE STILL    *
+      *        PERFORMS 3000-WRITE-HISTORY-RECORD AFTER THIS FOR AN    *
+      *        EDIT-REJECTED TRANSACTION SO A DISPUTED-CHARGE LOOKUP   *
+      *        AGAINST FRHIST FINDS EVERY DECLINE, NOT JUST THE ONES   *
+      *        THAT WERE ACTUALLY SCORED.                              *
+      *----------------------------------------------------------------*
+       1400-REJECT-INPUT-DATA.
+           SET DECISION-DECLINE OF FRADMLOT TO TRUE.
+           MOVE WS-EDIT-REASON TO REASON-CODE OF FRADMLOT.
+           MOVE ZERO TO PREDICTION OF FRADMLOT.
+           MOVE ZERO TO PROBABILITY OF FRADMLOT (1).
+           MOVE ZERO TO PROBABILITY OF FRADMLOT (2).
+           MOVE ZERO TO PROBABILITY OF FRADMLOT (3).
+           DISPLAY 'INPUT REJECTED ON EDIT - REASON=' WS-EDIT-REASON.
+
+           MOVE CARD OF FRADMLIN     TO FREXC-CARD.
+           MOVE USER OF FRADMLIN     TO FREXC-USER.
+           MOVE MCC OF FRADMLIN      TO FREXC-MCC.
+           MOVE ZIP OF FRADMLIN      TO FREXC-ZIP.
+           MOVE USEXCHIP OF FRADMLIN TO FREXC-USEXCHIP.
+           MOVE WS-EDIT-REASON       TO FREXC-REASON-CODE.
+           MOVE WS-ABSTIME           TO FREXC-TIMESTAMP.
+
+           EXEC CICS WRITEQ TD QUEUE('FREQ')
+               FROM(FREXC-RECORD)
+               LENGTH(LENGTH OF FREXC-RECORD)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'FREQ WRITEQ TD FAILED - RESP=' WS-RESP
+                       ' RESP2=' WS-RESP2
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-INVOKE-ALNSCORE                                        *
+      *        EVERY EXEC CICS CALL IS RESP-CHECKED.  THE FIRST ONE    *
+      *        THAT COMES BACK ABNORMAL DROPS US INTO THE RULE-BASED   *
+      *        FALLBACK RATHER THAN RETURNING GARBAGE OR HANGING THE   *
+      *        AUTHORIZATION.                                          *
+      *----------------------------------------------------------------*
+       2000-INVOKE-ALNSCORE.
+           SET WS-SCORE-FROM-MODEL TO TRUE.
+
+           EXEC CICS PUT CONTAINER('ALN_DEPLOY_ID') CHANNEL('CHAN')
                CHAR
                FROM(MODEL_ID)
+               RESP(WS-RESP) RESP2(WS-RESP2)
                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2900-FALLBACK-SCORE THRU 2900-EXIT
+               GO TO 2000-EXIT
+           END-IF.
 
-            EXEC CICS PUT CONTAINER('ALN_INPUT_CLASS') CHANNEL('CHAN')
+           EXEC CICS PUT CONTAINER('ALN_INPUT_CLASS') CHANNEL('CHAN')
                CHAR FROM(IN_CLASS)
+               RESP(WS-RESP) RESP2(WS-RESP2)
                END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2900-FALLBACK-SCORE THRU 2900-EXIT
+               GO TO 2000-EXIT
+           END-IF.
 
-            EXEC CICS PUT CONTAINER('ALN_INPUT_DATA') CHANNEL('CHAN')
-               FROM(FRADMLIN) BIT END-EXEC.
+           EXEC CICS PUT CONTAINER('ALN_INPUT_DATA') CHANNEL('CHAN')
+               FROM(FRADMLIN) BIT
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2900-FALLBACK-SCORE THRU 2900-EXIT
+               GO TO 2000-EXIT
+           END-IF.
 
-            EXEC CICS PUT CONTAINER('ALN_OUTPUT_CLASS')
+           EXEC CICS PUT CONTAINER('ALN_OUTPUT_CLASS')
                CHANNEL('CHAN')
                CHAR FROM(OUT_CLASS)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2900-FALLBACK-SCORE THRU 2900-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+           DISPLAY FRADMLIN.
+
+           EXEC CICS LINK PROGRAM('ALNSCORE') CHANNEL('CHAN')
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2900-FALLBACK-SCORE THRU 2900-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+
+           EXEC CICS GET CONTAINER('ALN_OUTPUT_DATA')
+               CHANNEL('CHAN')
+               INTO(FRADMLOT)
+               RESP(WS-RESP) RESP2(WS-RESP2)
+               END-EXEC.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM 2900-FALLBACK-SCORE THRU 2900-EXIT
+               GO TO 2000-EXIT
+           END-IF.
+
+           DISPLAY 'probabilityX0X :' PREDICTION OF FRADMLOT.
+           DISPLAY 'probabilityX1X :' PROBABILITY OF FRADMLOT (1).
+           DISPLAY 'probabilityX2X :' PROBABILITY OF FRADMLOT (2).
+           DISPLAY 'probabilityX3X :' PROBABILITY OF FRADMLOT (3).
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2900-FALLBACK-SCORE                                         *
+      *        ALNSCORE IS DOWN, MID-DEPLOY, OR A CONTAINER COULD NOT  *
+      *        BE PUT/RETRIEVED.  APPLY A SIMPLE RULE SO THE           *
+      *        AUTHORIZATION NEITHER FAILS OPEN NOR HANGS WAITING ON   *
+      *        THE MODEL -- PROBABILITY(1) IS PINNED INSIDE THE        *
+      *        APPROVE/DECLINE BAND SO THE TRANSACTION ALWAYS COMES    *
+      *        OUT REVIEW, NEVER AN AUTOMATIC APPROVE OR DECLINE.      *
+      *----------------------------------------------------------------*
+       2900-FALLBACK-SCORE.
+           DISPLAY 'ALNSCORE UNAVAILABLE - RESP=' WS-RESP
+                   ' RESP2=' WS-RESP2 ' - USING FALLBACK RULE'.
+           SET WS-SCORE-FALLBACK TO TRUE.
+           COMPUTE WS-FALLBACK-BAND-WIDTH =
+               WS-DECLINE-CUTOFF - WS-APPROVE-CUTOFF.
+           COMPUTE WS-FALLBACK-HIGH-PROB =
+               WS-APPROVE-CUTOFF + (WS-FALLBACK-BAND-WIDTH * 0.75).
+           COMPUTE WS-FALLBACK-LOW-PROB =
+               WS-APPROVE-CUTOFF + (WS-FALLBACK-BAND-WIDTH * 0.25).
+           MOVE ZERO TO PROBABILITY OF FRADMLOT (2).
+           IF AMOUNT-NUM OF FRADMLIN > WS-FALLBACK-AMT-LIMIT
+               AND (USEXCHIP OF FRADMLIN = 0 OR MCC OF FRADMLIN = 0)
+               MOVE 1 TO PREDICTION OF FRADMLOT
+               MOVE WS-FALLBACK-HIGH-PROB TO PROBABILITY OF FRADMLOT (1)
+           ELSE
+               MOVE 0 TO PREDICTION OF FRADMLOT
+               MOVE WS-FALLBACK-LOW-PROB TO PROBABILITY OF FRADMLOT (1)
+           END-IF.
+           COMPUTE PROBABILITY OF FRADMLOT (3) =
+               1 - PROBABILITY OF FRADMLOT (1).
+       2900-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2500-DERIVE-DECISION                                        *
+      *        TURN THE FULL PROBABILITY ARRAY INTO AN APPROVE/        *
+      *        REVIEW/DECLINE CALL THE CALLER CAN ACT ON WITHOUT       *
+      *        RE-IMPLEMENTING THE CUTOFF LOGIC ITSELF.  PROBABILITY   *
+      *        (1) IS THE FRAUD-CLASS SCORE AND PROBABILITY(2) THE     *
+      *        SUSPICIOUS/UNCERTAIN-CLASS SCORE -- WS-FRAUD-RISK IS    *
+      *        THEIR SUM, SO A TRANSACTION THE MODEL FLAGS AS EITHER   *
+      *        OUTRIGHT FRAUD OR MERELY SUSPICIOUS PUSHES TOWARD       *
+      *        REVIEW/DECLINE RATHER THAN LOOKING ONLY AT (1).  THE    *
+      *        REASON CODE FOR EACH BAND COMES FROM FRAUDPRM (SEE      *
+      *        1050-READ-PARAMETERS) SO THE DESK CAN RELABEL A BAND    *
+      *        WITHOUT A RECOMPILE.  IF THE THREE CLASS PROBABILITIES  *
+      *        DON'T ROUGHLY SUM TO 1, THE OUTPUT ITSELF IS SUSPECT    *
+      *        AND IS FORCED TO REVIEW UNDER A FIXED REASON OF ITS OWN *
+      *        -- THAT IS A DATA-QUALITY FLAG, NOT ONE OF THE THREE    *
+      *        DECISION BANDS, SO IT IS NOT PARAMETER-DRIVEN.          *
+      *----------------------------------------------------------------*
+       2500-DERIVE-DECISION.
+           COMPUTE WS-PROB-SUM = PROBABILITY OF FRADMLOT (1)
+                                + PROBABILITY OF FRADMLOT (2)
+                                + PROBABILITY OF FRADMLOT (3).
+           COMPUTE WS-FRAUD-RISK = PROBABILITY OF FRADMLOT (1)
+                                  + PROBABILITY OF FRADMLOT (2).
+           IF WS-PROB-SUM < WS-PROB-SUM-LOW
+               OR WS-PROB-SUM > WS-PROB-SUM-HIGH
+               SET DECISION-REVIEW OF FRADMLOT TO TRUE
+               MOVE 'RV01' TO REASON-CODE OF FRADMLOT
+           ELSE
+               IF WS-FRAUD-RISK < WS-APPROVE-CUTOFF
+                   SET DECISION-APPROVE OF FRADMLOT TO TRUE
+                   MOVE WS-APPROVE-REASON TO REASON-CODE OF FRADMLOT
+               ELSE
+                   IF WS-FRAUD-RISK NOT < WS-DECLINE-CUTOFF
+                       SET DECISION-DECLINE OF FRADMLOT TO TRUE
+                       MOVE WS-DECLINE-REASON TO REASON-CODE OF FRADMLOT
+                   ELSE
+                       SET DECISION-REVIEW OF FRADMLOT TO TRUE
+                       MOVE WS-REVIEW-REASON TO REASON-CODE OF FRADMLOT
+                   END-IF
+               END-IF
+           END-IF.
+           DISPLAY 'DECISION       :' DECISION OF FRADMLOT
+                   ' REASON:' REASON-CODE OF FRADMLOT.
+       2500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2600-OPEN-FRAUD-CASE                                        *
+      *        ANYTHING THAT DIDN'T COME BACK APPROVE GETS A CASE ON   *
+      *        THE FRDQ WORKLIST FOR THE FRAUD DESK TO PICK UP.        *
+      *----------------------------------------------------------------*
+       2600-OPEN-FRAUD-CASE.
+           IF NOT DECISION-APPROVE OF FRADMLOT
+               MOVE CARD OF FRADMLIN          TO FRCASE-CARD
+               MOVE AMOUNT-NUM OF FRADMLIN    TO FRCASE-AMOUNT
+               MOVE MERCHANTXNAME OF FRADMLIN  TO FRCASE-MERCHANT-NAME
+               MOVE MERCHANTXCITY OF FRADMLIN  TO FRCASE-MERCHANT-CITY
+               MOVE MERCHANTXSTATE OF FRADMLIN TO FRCASE-MERCHANT-STATE
+               MOVE MCC OF FRADMLIN           TO FRCASE-MCC
+               MOVE DECISION OF FRADMLOT      TO FRCASE-DECISION
+               MOVE REASON-CODE OF FRADMLOT   TO FRCASE-REASON-CODE
+               MOVE WS-ABSTIME                TO FRCASE-TIMESTAMP
+
+               EXEC CICS WRITEQ TD QUEUE('FRDQ')
+                   FROM(FRCASE-RECORD)
+                   LENGTH(LENGTH OF FRCASE-RECORD)
+                   RESP(WS-RESP) RESP2(WS-RESP2)
+                   END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   DISPLAY 'FRDQ WRITEQ TD FAILED - RESP=' WS-RESP
+                           ' RESP2=' WS-RESP2
+               END-IF
+           END-IF.
+       2600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-WRITE-HISTORY-RECORD                                   *
+      *        ALSO PERFORMED FOR A TRANSACTION THAT FAILED INPUT      *
+      *        EDIT AND NEVER REACHED ALNSCORE -- FRHIST-EDIT-REJECTED *
+      *        RECORDS THAT SO THE ROW IS NOT MISTAKEN FOR AN ACTUAL   *
+      *        MODEL OR FALLBACK SCORE.                                *
+      *        ARCHIVE WHAT WE SENT AND WHAT ALNSCORE RETURNED SO A    *
+      *        LATER CHARGEBACK CAN BE RECONCILED AGAINST THE SCORE.   *
+      *----------------------------------------------------------------*
+       3000-WRITE-HISTORY-RECORD.
+           MOVE CARD OF FRADMLIN    TO FRHIST-CARD.
+           MOVE WS-ABSTIME          TO FRHIST-TIMESTAMP.
+           MOVE USER OF FRADMLIN    TO FRHIST-USER.
+           MOVE MODEL_ID            TO FRHIST-MODEL-ID.
+           MOVE IN_CLASS            TO FRHIST-IN-CLASS.
+           MOVE OUT_CLASS           TO FRHIST-OUT-CLASS.
+           IF WS-EDIT-FAILED
+               SET FRHIST-EDIT-REJECTED TO TRUE
+           ELSE
+               IF WS-SCORE-FALLBACK
+                   SET FRHIST-FALLBACK-USED TO TRUE
+               ELSE
+                   SET FRHIST-MODEL-SCORED TO TRUE
+               END-IF
+           END-IF.
+           MOVE FRADMLIN            TO FRHIST-INPUT.
+           MOVE FRADMLOT            TO FRHIST-OUTPUT.
+
+           EXEC CICS WRITE FILE('FRHIST')
+               FROM(FRHIST-RECORD)
+               RIDFLD(FRHIST-KEY)
+               KEYLENGTH(LENGTH OF FRHIST-KEY)
+               RESP(WS-RESP) RESP2(WS-RESP2)
                END-EXEC.
-            DISPLAY FRADMLIN.
-
-            EXEC CICS LINK PROGRAM('ALNSCORE') CHANNEL('CHAN')
-                END-EXEC.
-            EXEC CICS GET CONTAINER('ALN_OUTPUT_DATA')
-                CHANNEL('CHAN')
-                INTO(FRADMLOT) END-EXEC.
-
-      *   DISPLAY 'PREDICTION     :' PREDICTION.
-      *   DISPLAY 'PROBABILITY    :'.
-
-            DISPLAY 'probabilityX0X :' PREDICTION.
-            DISPLAY 'probabilityX1X :' PROBABILITY(1).
-      *   PERFORM UNTIL I=3
-      *   DISPLAY 'PROBABILITY-' I
-      *   DISPLAY PROBABILITY(I)
-      *   ADD 1 TO I
-      *   END-PERFORM.
-            EXEC CICS RETURN END-EXEC.
-            STOP RUN.
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               DISPLAY 'FRHIST WRITE FAILED - RESP=' WS-RESP
+                       ' RESP2=' WS-RESP2
+           END-IF.
+       3000-EXIT.
+           EXIT.
