@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRAUDRPT.
+       AUTHOR. FRAUD-SYSTEMS-DEVELOPMENT.
+       INSTALLATION. FRAUD-DETECTION.
+       DATE-WRITTEN. 2026-08-09.
+       DATE-COMPILED.
+      ******************************************************************
+      *                                                                *
+      *  FRAUDRPT   -  NIGHTLY FRAUD SCORE DISTRIBUTION REPORT         *
+      *                                                                *
+      *  READS THE FRHIST HISTORY FILE (EVERY FRAUDMOD/ALNSCORE CALL   *
+      *  OF THE DAY) AND PRODUCES A REPORT SHOWING:                    *
+      *    - A DECILE DISTRIBUTION OF PROBABILITY(1)                   *
+      *    - EVERY TRANSACTION AT OR ABOVE THE REVIEW THRESHOLD        *
+      *    - DOLLAR VOLUME SCORED VS. FLAGGED FOR REVIEW                *
+      *                                                                *
+      *  RUN AS A STAND-ALONE BATCH STEP, ONE CYCLE AGAINST THE PRIOR  *
+      *  DAY'S FRHIST EXTRACT.                                         *
+      *                                                                *
+      *  MODIFICATION HISTORY                                         *
+      *    ------ -------- ------------------------------------------ *
+      *    2026-08-09  DEV   ORIGINAL VERSION.                        *
+      *    2026-08-09  DEV   THE REVIEW THRESHOLD IS NOW READ FROM THE *
+      *                      FRAUDPRM PARAMETER FILE (MAINTAINED       *
+      *                      ONLINE BY FRAUDPMT) INSTEAD OF BEING      *
+      *                      HARDCODED.  THE COMPILED VALUE REMAINS AS *
+      *                      A FALLBACK IF FRAUDPRM CANNOT BE READ.    *
+      *    2026-08-09  DEV   CODE REVIEW FIX: REPTOUT SWITCHED FROM    *
+      *                      LINE SEQUENTIAL TO PHYSICAL SEQUENTIAL TO *
+      *                      MATCH THE REST OF THIS SHOP'S DIALECT.    *
+      *    2026-08-09  DEV   CODE REVIEW FIX: FRHIST-FILE'S RECORD     *
+      *                      CONTAINS CLAUSE CORRECTED TO MATCH THE    *
+      *                      ACTUAL FRHIST-RECORD LENGTH.              *
+      *    2026-08-09  DEV   CODE REVIEW FIX: FRAUDPRM-FILE'S RECORD   *
+      *                      CONTAINS CLAUSE UPDATED FOR THE NEW       *
+      *                      PER-BAND REASON CODE FIELDS ADDED TO      *
+      *                      FRAUDPRM.                                 *
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FRHIST-FILE ASSIGN TO FRHIST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FRHIST-KEY
+               FILE STATUS IS WS-FRHIST-STATUS.
+
+           SELECT RPT-FILE ASSIGN TO REPTOUT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-RPT-STATUS.
+
+           SELECT FRAUDPRM-FILE ASSIGN TO FRAUDPRM
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS FRAUDPRM-KEY
+               FILE STATUS IS WS-FRAUDPRM-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRHIST-FILE
+           RECORD CONTAINS 178 CHARACTERS.
+           COPY FRHISREC.
+
+       FD  RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01 RPT-LINE                 PIC X(132).
+
+       FD  FRAUDPRM-FILE
+           RECORD CONTAINS 37 CHARACTERS.
+           COPY FRAUDPRM.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FRHIST-STATUS         PIC X(02).
+       01 WS-RPT-STATUS            PIC X(02).
+       01 WS-FRAUDPRM-STATUS       PIC X(02).
+       01 WS-EOF-SW                PIC X(01) VALUE 'N'.
+           88 WS-EOF                    VALUE 'Y'.
+
+      *----------------------------------------------------------------*
+      *    REVIEW THRESHOLD -- OVERLAID FROM FRAUDPRM IN 1010-READ-     *
+      *    PARAMETERS WHEN THAT FILE IS AVAILABLE.  THE LITERAL BELOW  *
+      *    IS THE COMPILE-TIME FALLBACK IF FRAUDPRM CANNOT BE READ.    *
+      *----------------------------------------------------------------*
+       01 WS-REVIEW-THRESHOLD      COMP-2 VALUE 0.50.
+       01 WS-FRAUDPRM-KEY          PIC X(01) VALUE '1'.
+
+       01 WS-BUCKET-PCT            PIC 9(5) COMP.
+       01 WS-BUCKET-IDX            PIC 9(2) COMP.
+       01 WS-BUCKET-LOW            PIC 9(3) COMP.
+       01 WS-BUCKET-HIGH           PIC 9(3) COMP.
+
+      *----------------------------------------------------------------*
+      *    DISPLAY-EDIT WORK AREA -- COMP/COMP-3/COMP-2 FIELDS CANNOT  *
+      *    BE STRINGED DIRECTLY, SO THEY ARE EDITED HERE FIRST.        *
+      *----------------------------------------------------------------*
+       01 WS-EDIT-AMOUNT           PIC Z,ZZZ,ZZZ,ZZ9.99.
+       01 WS-EDIT-PROBABILITY      PIC 9.999999.
+       01 WS-EDIT-COUNT            PIC ZZZ,ZZZ,ZZ9.
+       01 WS-EDIT-BUCKET-LOW       PIC ZZ9.
+       01 WS-EDIT-BUCKET-HIGH      PIC ZZ9.
+
+       COPY FRRPTPRM.
+
+       PROCEDURE DIVISION.
+
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FRHIST THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 8000-WRITE-SUMMARY THRU 8000-EXIT.
+           PERFORM 9999-TERMINATE THRU 9999-EXIT.
+           STOP RUN.
+
+      *----------------------------------------------------------------*
+      *    1000-INITIALIZE                                             *
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1010-READ-PARAMETERS THRU 1010-EXIT.
+
+           MOVE ZERO TO RPT-COUNT-SCORED RPT-COUNT-FLAGGED.
+           MOVE ZERO TO RPT-AMOUNT-SCORED RPT-AMOUNT-FLAGGED.
+           MOVE ZERO TO RPT-BUCKET-COUNT (1) RPT-BUCKET-COUNT (2)
+                        RPT-BUCKET-COUNT (3) RPT-BUCKET-COUNT (4)
+                        RPT-BUCKET-COUNT (5) RPT-BUCKET-COUNT (6)
+                        RPT-BUCKET-COUNT (7) RPT-BUCKET-COUNT (8)
+                        RPT-BUCKET-COUNT (9) RPT-BUCKET-COUNT (10).
+
+           OPEN INPUT FRHIST-FILE.
+           IF WS-FRHIST-STATUS NOT = '00'
+               DISPLAY 'FRAUDRPT: OPEN FRHIST FAILED, STATUS='
+                       WS-FRHIST-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+
+           OPEN OUTPUT RPT-FILE.
+           IF WS-RPT-STATUS NOT = '00'
+               DISPLAY 'FRAUDRPT: OPEN REPTOUT FAILED, STATUS='
+                       WS-RPT-STATUS
+               MOVE 'Y' TO WS-EOF-SW
+           END-IF.
+
+           MOVE SPACES TO RPT-LINE.
+           STRING 'FRAUD SCORE DISTRIBUTION / HIGH-RISK TRANSACTIONS'
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+
+           IF NOT WS-EOF
+               PERFORM 2100-READ-FRHIST THRU 2100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    1010-READ-PARAMETERS                                        *
+      *        PICK UP THE CURRENT REVIEW THRESHOLD FROM FRAUDPRM.  IF *
+      *        THE FILE OR THE SINGLETON ROW ISN'T THERE, THE COMPILED *
+      *        WS-REVIEW-THRESHOLD LITERAL IS LEFT ALONE.              *
+      *----------------------------------------------------------------*
+       1010-READ-PARAMETERS.
+           OPEN INPUT FRAUDPRM-FILE.
+           IF WS-FRAUDPRM-STATUS = '00'
+               MOVE WS-FRAUDPRM-KEY TO FRAUDPRM-KEY
+               READ FRAUDPRM-FILE
+                   INVALID KEY
+                       CONTINUE
+               END-READ
+               IF WS-FRAUDPRM-STATUS = '00'
+                   MOVE FRAUDPRM-REVIEW-THRESHOLD TO WS-REVIEW-THRESHOLD
+               END-IF
+               CLOSE FRAUDPRM-FILE
+           END-IF.
+       1010-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2000-PROCESS-FRHIST                                         *
+      *----------------------------------------------------------------*
+       2000-PROCESS-FRHIST.
+           ADD 1 TO RPT-COUNT-SCORED.
+           ADD AMOUNT-NUM OF FRHIST-INPUT TO RPT-AMOUNT-SCORED.
+
+           COMPUTE WS-BUCKET-PCT =
+               PROBABILITY OF FRHIST-OUTPUT (1) * 100.
+           DIVIDE WS-BUCKET-PCT BY 10 GIVING WS-BUCKET-IDX.
+           ADD 1 TO WS-BUCKET-IDX.
+           IF WS-BUCKET-IDX > 10
+               MOVE 10 TO WS-BUCKET-IDX
+           END-IF.
+           ADD 1 TO RPT-BUCKET-COUNT (WS-BUCKET-IDX).
+
+           IF PROBABILITY OF FRHIST-OUTPUT (1) NOT < WS-REVIEW-THRESHOLD
+               ADD 1 TO RPT-COUNT-FLAGGED
+               ADD AMOUNT-NUM OF FRHIST-INPUT TO RPT-AMOUNT-FLAGGED
+               PERFORM 3000-WRITE-HIGH-RISK-LINE THRU 3000-EXIT
+           END-IF.
+
+           PERFORM 2100-READ-FRHIST THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    2100-READ-FRHIST                                            *
+      *----------------------------------------------------------------*
+       2100-READ-FRHIST.
+           READ FRHIST-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    3000-WRITE-HIGH-RISK-LINE                                   *
+      *----------------------------------------------------------------*
+       3000-WRITE-HIGH-RISK-LINE.
+           MOVE AMOUNT-NUM OF FRHIST-INPUT TO WS-EDIT-AMOUNT.
+           MOVE PROBABILITY OF FRHIST-OUTPUT (1) TO WS-EDIT-PROBABILITY.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'CARD='          DELIMITED BY SIZE
+                  FRHIST-CARD      DELIMITED BY SIZE
+                  ' MERCH-NAME='   DELIMITED BY SIZE
+                  MERCHANTXNAME OF FRHIST-INPUT  DELIMITED BY SIZE
+                  ' MERCH-CITY='   DELIMITED BY SIZE
+                  MERCHANTXCITY OF FRHIST-INPUT  DELIMITED BY SIZE
+                  ' MERCH-STATE='  DELIMITED BY SIZE
+                  MERCHANTXSTATE OF FRHIST-INPUT DELIMITED BY SIZE
+                  ' AMOUNT='       DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT   DELIMITED BY SIZE
+                  ' PROB1='        DELIMITED BY SIZE
+                  WS-EDIT-PROBABILITY DELIMITED BY SIZE
+               INTO RPT-LINE.
+           WRITE RPT-LINE.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8000-WRITE-SUMMARY                                          *
+      *----------------------------------------------------------------*
+       8000-WRITE-SUMMARY.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'PROBABILITY(1) DECILE DISTRIBUTION'
+               DELIMITED BY SIZE INTO RPT-LINE.
+           WRITE RPT-LINE.
+
+           MOVE 1 TO WS-BUCKET-IDX.
+           PERFORM 8100-WRITE-BUCKET-LINE THRU 8100-EXIT
+               VARYING WS-BUCKET-IDX FROM 1 BY 1
+               UNTIL WS-BUCKET-IDX > 10.
+
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE RPT-COUNT-SCORED TO WS-EDIT-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'TRANSACTIONS SCORED : ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT            DELIMITED BY SIZE
+               INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE RPT-AMOUNT-SCORED TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'AMOUNT SCORED        : ' DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT           DELIMITED BY SIZE
+               INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE RPT-COUNT-FLAGGED TO WS-EDIT-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'TRANSACTIONS FLAGGED: ' DELIMITED BY SIZE
+                  WS-EDIT-COUNT            DELIMITED BY SIZE
+               INTO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE RPT-AMOUNT-FLAGGED TO WS-EDIT-AMOUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'AMOUNT FLAGGED       : ' DELIMITED BY SIZE
+                  WS-EDIT-AMOUNT           DELIMITED BY SIZE
+               INTO RPT-LINE.
+           WRITE RPT-LINE.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    8100-WRITE-BUCKET-LINE                                      *
+      *----------------------------------------------------------------*
+       8100-WRITE-BUCKET-LINE.
+           COMPUTE WS-BUCKET-LOW = (WS-BUCKET-IDX - 1) * 10.
+           COMPUTE WS-BUCKET-HIGH = WS-BUCKET-IDX * 10.
+           MOVE WS-BUCKET-LOW TO WS-EDIT-BUCKET-LOW.
+           MOVE WS-BUCKET-HIGH TO WS-EDIT-BUCKET-HIGH.
+           MOVE RPT-BUCKET-COUNT (WS-BUCKET-IDX) TO WS-EDIT-COUNT.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  ' DELIMITED BY SIZE
+                  WS-EDIT-BUCKET-LOW  DELIMITED BY SIZE
+                  '-'                 DELIMITED BY SIZE
+                  WS-EDIT-BUCKET-HIGH DELIMITED BY SIZE
+                  '% : '              DELIMITED BY SIZE
+                  WS-EDIT-COUNT       DELIMITED BY SIZE
+               INTO RPT-LINE.
+           WRITE RPT-LINE.
+       8100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------------*
+      *    9999-TERMINATE                                              *
+      *----------------------------------------------------------------*
+       9999-TERMINATE.
+           IF WS-FRHIST-STATUS = '00'
+               CLOSE FRHIST-FILE
+           END-IF.
+           IF WS-RPT-STATUS = '00'
+               CLOSE RPT-FILE
+           END-IF.
+       9999-EXIT.
+           EXIT.
